@@ -3,34 +3,985 @@
       * Date: 07/26/2024
       * Purpose: self explanatory
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * 08/09/2026  RLA  Upper bound for Counter is now supplied at run
+      *                  time from a control record (CTLFILE) instead
+      *                  of being hardcoded, so operations can resize
+      *                  a run without a recompile. Falls back to the
+      *                  historical 25000 if no control record is
+      *                  present.
+      * 08/09/2026  RLA  Results are now written to a report file
+      *                  (RPTFILE) carrying the counter, a classif-
+      *                  ication code and the text value, instead of
+      *                  being DISPLAYed to SYSOUT, so the run can be
+      *                  archived and fed to downstream reporting.
+      * 08/09/2026  RLA  Added running control totals and a summary
+      *                  footer record on RPTFILE so the job can be
+      *                  reconciled against expected counts.
+      * 08/09/2026  RLA  The 3/5 divisor pair used to classify each
+      *                  Counter value is now supplied on the control
+      *                  record instead of being hardcoded, so a new
+      *                  business rule set is a config change and not
+      *                  a new program. Defaults to 3 and 5 when no
+      *                  divisor pair is supplied.
+      * 08/09/2026  RLA  Added checkpoint/restart support. A checkpoint
+      *                  record (CKPTFILE) is rewritten every
+      *                  WS-CKPT-INTERVAL Counter values so a long run
+      *                  that abends can resume from the last
+      *                  checkpoint instead of restarting at 1.
+      * 08/09/2026  RLA  Added RESULTKS, a KSDS keyed on Counter, so an
+      *                  ad hoc inquiry can do a direct random read for
+      *                  the classification of one Counter value
+      *                  instead of resequencing the whole RPTFILE run.
+      * 08/09/2026  RLA  Added an audit trail (AUDITLOG) appended to on
+      *                  every execution: a START record at job start
+      *                  with the requested upper bound and operator/
+      *                  job id, and an END record at STOP RUN with the
+      *                  final Counter reached and the run's totals,
+      *                  for a compliance trail across runs.
+      * 08/09/2026  RLA  Rejected run-time parameters that are zero,
+      *                  negative, or non-numeric instead of letting
+      *                  them reach the loop and abend on a MOD by
+      *                  zero or run wrong.
+      * 08/09/2026  RLA  Added TRANFILE support so one job step can run
+      *                  a batch of range requests (start, end, divisor
+      *                  pair, requester id) instead of just one, each
+      *                  tagged on RPTFILE/RESULTKS/checkpoint so the
+      *                  requester's lines can be picked back out. A
+      *                  run with no TRANFILE still behaves exactly as
+      *                  before, as the single implicit transaction
+      *                  DFLT01. Widened Counter to PIC 9(07) to match
+      *                  the range fields it now has to hold.
+      * 08/09/2026  RLA  RPTFILE detail lines are now staged in
+      *                  WS-RPT-BUFFER and written a block at a time
+      *                  instead of one physical WRITE per Counter
+      *                  value, cutting per-line I/O overhead on large
+      *                  ranges. The buffer is always flushed ahead of
+      *                  a checkpoint so a checkpointed line is never
+      *                  left unwritten if the run abends.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZBUZZ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT OPTIONAL TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT RESULT-KSDS ASSIGN TO "RESULTKS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KS-KEY
+               FILE STATUS IS WS-KS-FILE-STATUS.
+           SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CTL-RECORD.
+           05 CTL-UPPER-BOUND             PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 CTL-DIVISOR-1               PIC 9(03).
+           05 FILLER                      PIC X(01).
+           05 CTL-DIVISOR-2               PIC 9(03).
+           05 FILLER                      PIC X(01).
+           05 CTL-OPERATOR-ID             PIC X(08).
+       FD  TRANSACTION-FILE.
+       01  TRAN-RECORD.
+           05 TRAN-TAG                     PIC X(06).
+           05 FILLER                      PIC X(01).
+           05 TRAN-START                   PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 TRAN-END                     PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 TRAN-DIVISOR-1               PIC 9(03).
+           05 FILLER                      PIC X(01).
+           05 TRAN-DIVISOR-2               PIC 9(03).
+           05 FILLER                      PIC X(01).
+           05 TRAN-REQUESTER-ID            PIC X(08).
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-TAG                     PIC X(06).
+           05 FILLER                      PIC X(01).
+           05 CKPT-TRAN-SEQ                PIC 9(05).
+           05 FILLER                      PIC X(01).
+           05 CKPT-COUNTER                 PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 CKPT-TOTAL-PROCESSED         PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 CKPT-TOTAL-FIZZ              PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 CKPT-TOTAL-BUZZ              PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 CKPT-TOTAL-FIZZBUZZ          PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 CKPT-TOTAL-PLAIN             PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 CKPT-FINAL-COUNTER           PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 CKPT-GRAND-PROCESSED         PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 CKPT-GRAND-FIZZ              PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 CKPT-GRAND-BUZZ              PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 CKPT-GRAND-FIZZBUZZ          PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 CKPT-GRAND-PLAIN             PIC 9(07).
+       FD  RESULT-KSDS.
+       01  KS-RECORD.
+           05 KS-KEY.
+               10 KS-TAG                   PIC X(06).
+               10 KS-COUNTER                PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 KS-CLASS-CODE                PIC X(02).
+           05 FILLER                      PIC X(01).
+           05 KS-TEXT-VALUE                PIC X(10).
+           05 FILLER                      PIC X(01).
+           05 KS-RESULT                    PIC 9(03).
+       FD  REPORT-FILE.
+       01  RPT-DETAIL-RECORD.
+           05 RPT-TAG                     PIC X(06).
+           05 FILLER                      PIC X(01).
+           05 RPT-COUNTER                 PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 RPT-CLASS-CODE               PIC X(02).
+           05 FILLER                      PIC X(01).
+           05 RPT-TEXT-VALUE               PIC X(10).
+       01  RPT-SUMMARY-RECORD.
+           05 RPT-SUM-TAG                 PIC X(06).
+           05 FILLER                      PIC X(01).
+           05 RPT-SUM-REQ-TAG              PIC X(06).
+           05 FILLER                      PIC X(01).
+           05 RPT-SUM-REQUESTER-ID         PIC X(08).
+           05 FILLER                      PIC X(01).
+           05 RPT-SUM-PROCESSED            PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 RPT-SUM-FIZZ                 PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 RPT-SUM-BUZZ                 PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 RPT-SUM-FIZZBUZZ             PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 RPT-SUM-PLAIN                PIC 9(07).
+       FD  AUDIT-LOG-FILE.
+       01  AUD-START-RECORD.
+           05 AUD-REC-TYPE                 PIC X(05).
+           05 FILLER                      PIC X(01).
+           05 AUD-TAG                      PIC X(06).
+           05 FILLER                      PIC X(01).
+           05 AUD-REQUESTER-ID             PIC X(08).
+           05 FILLER                      PIC X(01).
+           05 AUD-START-DATE               PIC 9(08).
+           05 FILLER                      PIC X(01).
+           05 AUD-START-TIME               PIC 9(08).
+           05 FILLER                      PIC X(01).
+           05 AUD-START-COUNTER            PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 AUD-UPPER-BOUND              PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 AUD-OPERATOR-ID              PIC X(08).
+       01  AUD-END-RECORD.
+           05 AUD-REC-TYPE2                PIC X(05).
+           05 FILLER                      PIC X(01).
+           05 AUD-END-DATE                 PIC 9(08).
+           05 FILLER                      PIC X(01).
+           05 AUD-END-TIME                 PIC 9(08).
+           05 FILLER                      PIC X(01).
+           05 AUD-FINAL-COUNTER            PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 AUD-TOT-PROCESSED            PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 AUD-TOT-FIZZ                 PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 AUD-TOT-BUZZ                 PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 AUD-TOT-FIZZBUZZ             PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 AUD-TOT-PLAIN                PIC 9(07).
+           05 FILLER                      PIC X(01).
+           05 AUD-REJECT-FLAG              PIC X(01).
+              88 AUD-SOME-TRAN-REJECTED VALUE "Y".
        WORKING-STORAGE SECTION.
-           01 Counter PIC 9(5) VALUE 1.
+           01 Counter PIC 9(7) VALUE 1.
            01 Result PIC 9(3).
+           01 Result2 PIC 9(3).
+           01 WS-UPPER-BOUND PIC 9(07) VALUE 25000.
+           01 WS-START-COUNTER PIC 9(07) VALUE 1.
+           01 WS-DIVISOR-1 PIC 9(03) VALUE 3.
+           01 WS-DIVISOR-2 PIC 9(03) VALUE 5.
+           01 WS-DFLT-DIVISOR-1 PIC 9(03) VALUE 3.
+           01 WS-DFLT-DIVISOR-2 PIC 9(03) VALUE 5.
+           01 WS-CONTROL-SW PIC X(01) VALUE "N".
+              88 WS-CONTROL-FOUND VALUE "Y".
+           01 WS-CTL-FILE-STATUS PIC X(02) VALUE "00".
+           01 WS-TRAN-FILE-STATUS PIC X(02) VALUE "00".
+           01 WS-RPT-FILE-STATUS PIC X(02) VALUE "00".
+           01 WS-CKPT-FILE-STATUS PIC X(02) VALUE "00".
+           01 WS-KS-FILE-STATUS PIC X(02) VALUE "00".
+           01 WS-AUD-FILE-STATUS PIC X(02) VALUE "00".
+           01 WS-OPERATOR-ID PIC X(08) VALUE "BATCHJOB".
+           01 WS-CKPT-INTERVAL PIC 9(05) VALUE 1000.
+           01 WS-CKPT-COUNT PIC 9(05) VALUE 0.
+           01 WS-RESTART-SW PIC X(01) VALUE "N".
+              88 WS-RESTARTING VALUE "Y".
+           01 WS-CKPT-RESUME-SEQ PIC 9(05) VALUE 0.
+           01 WS-CKPT-RESUME-COUNTER PIC 9(07) VALUE 0.
+           01 WS-CKPT-RESUME-TOTALS.
+              05 WS-CKPT-RESUME-PROCESSED PIC 9(07) VALUE 0.
+              05 WS-CKPT-RESUME-FIZZ PIC 9(07) VALUE 0.
+              05 WS-CKPT-RESUME-BUZZ PIC 9(07) VALUE 0.
+              05 WS-CKPT-RESUME-FIZZBUZZ PIC 9(07) VALUE 0.
+              05 WS-CKPT-RESUME-PLAIN PIC 9(07) VALUE 0.
+           01 WS-CKPT-RESUME-FINAL-COUNTER PIC 9(07) VALUE 0.
+           01 WS-VALID-SW PIC X(01) VALUE "Y".
+              88 WS-PARMS-VALID VALUE "Y".
+           01 WS-REJECT-SW PIC X(01) VALUE "N".
+              88 WS-ANY-TRAN-REJECTED VALUE "Y".
+           01 WS-TRAN-SW PIC X(01) VALUE "N".
+              88 WS-TRAN-MODE VALUE "Y".
+           01 WS-TRAN-EOF-SW PIC X(01) VALUE "N".
+              88 WS-TRAN-EOF VALUE "Y".
+           01 WS-TRAN-SEQ PIC 9(05) VALUE 0.
+           01 WS-CURRENT-TAG PIC X(06) VALUE "DFLT01".
+           01 WS-CURRENT-REQUESTER-ID PIC X(08) VALUE SPACES.
+           01 WS-TOTALS.
+              05 WS-TOTAL-PROCESSED PIC 9(07) VALUE 0.
+              05 WS-TOTAL-FIZZ PIC 9(07) VALUE 0.
+              05 WS-TOTAL-BUZZ PIC 9(07) VALUE 0.
+              05 WS-TOTAL-FIZZBUZZ PIC 9(07) VALUE 0.
+              05 WS-TOTAL-PLAIN PIC 9(07) VALUE 0.
+           01 WS-GRAND-TOTALS.
+              05 WS-GRAND-PROCESSED PIC 9(07) VALUE 0.
+              05 WS-GRAND-FIZZ PIC 9(07) VALUE 0.
+              05 WS-GRAND-BUZZ PIC 9(07) VALUE 0.
+              05 WS-GRAND-FIZZBUZZ PIC 9(07) VALUE 0.
+              05 WS-GRAND-PLAIN PIC 9(07) VALUE 0.
+           01 WS-RPT-BUF-MAX PIC 9(03) VALUE 100.
+           01 WS-RPT-BUF-COUNT PIC 9(03) VALUE 0.
+           01 WS-RPT-BUFFER.
+              05 WS-RPT-BUF-ENTRY OCCURS 100 TIMES
+                    INDEXED BY WS-RPT-BUF-IDX.
+                 10 WS-RPT-BUF-TAG PIC X(06).
+                 10 WS-RPT-BUF-COUNTER PIC 9(07).
+                 10 WS-RPT-BUF-CLASS PIC X(02).
+                 10 WS-RPT-BUF-TEXT PIC X(10).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM FizzBuzz UNTIL Counter > 25000
+           PERFORM 1000-GET-RUN-PARAMETERS THRU 1000-EXIT
+           PERFORM 3100-OPEN-TRANSACTIONS THRU 3100-EXIT
+           IF NOT WS-TRAN-MODE
+               PERFORM 1050-VALIDATE-PARAMETERS THRU 1050-EXIT
+               IF NOT WS-PARMS-VALID
+                   GO TO 9999-REJECT-RUN
+               END-IF
+           END-IF
+           PERFORM 1200-CHECK-RESTART THRU 1200-EXIT
+           PERFORM 2000-OPEN-FILES THRU 2000-EXIT
+           PERFORM 3000-PROCESS-TRANSACTIONS THRU 3000-EXIT
+           PERFORM 7500-CLEAR-CHECKPOINT THRU 7500-EXIT
+           PERFORM 9500-WRITE-AUDIT-END THRU 9500-EXIT
+           PERFORM 9000-CLOSE-FILES THRU 9000-EXIT
+           IF WS-ANY-TRAN-REJECTED
+               MOVE 8 TO RETURN-CODE
+           END-IF
            STOP RUN.
+      *----------------------------------------------------------------
+      * Read the run-time control record that supplies the upper
+      * bound for the Counter range. Absence of the control file (or
+      * an empty control record) is not fatal - the job simply runs
+      * with the historical default of 25000.
+      *----------------------------------------------------------------
+       1000-GET-RUN-PARAMETERS.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-FILE-STATUS IS EQUAL TO "00"
+               READ CONTROL-FILE
+                   AT END
+                       MOVE "N" TO WS-CONTROL-SW
+                   NOT AT END
+                       IF CTL-UPPER-BOUND IS GREATER THAN ZERO
+                           MOVE CTL-UPPER-BOUND TO WS-UPPER-BOUND
+                           SET WS-CONTROL-FOUND TO TRUE
+                       END-IF
+                       IF CTL-DIVISOR-1 IS GREATER THAN ZERO
+                           MOVE CTL-DIVISOR-1 TO WS-DIVISOR-1
+                       END-IF
+                       IF CTL-DIVISOR-2 IS GREATER THAN ZERO
+                           MOVE CTL-DIVISOR-2 TO WS-DIVISOR-2
+                       END-IF
+                       IF CTL-OPERATOR-ID IS NOT EQUAL TO SPACES
+                           MOVE CTL-OPERATOR-ID TO WS-OPERATOR-ID
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           MOVE WS-DIVISOR-1 TO WS-DFLT-DIVISOR-1
+           MOVE WS-DIVISOR-2 TO WS-DFLT-DIVISOR-2
+           GO TO 1000-EXIT.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * A bad control record (zero/negative bound, zero divisor, or
+      * non-numeric data dropped into a numeric field) must not be
+      * allowed to reach the loop - left unchecked it either runs
+      * forever, runs zero times, or abends on a MOD-by-zero. Check
+      * every run-time parameter for sanity before anything else is
+      * opened; an invalid parameter turns WS-VALID-SW off and
+      * MAIN-PROCEDURE rejects the run instead of starting it.
+      *----------------------------------------------------------------
+       1050-VALIDATE-PARAMETERS.
+           SET WS-PARMS-VALID TO TRUE
+           IF WS-UPPER-BOUND IS NOT NUMERIC
+                   OR WS-UPPER-BOUND IS EQUAL TO ZERO
+               DISPLAY "FIZZBUZZ REJECT - UPPER BOUND MUST BE "
+                   "NUMERIC AND GREATER THAN ZERO"
+               MOVE "N" TO WS-VALID-SW
+           END-IF
+           IF WS-START-COUNTER IS NOT NUMERIC
+                   OR WS-START-COUNTER IS EQUAL TO ZERO
+                   OR WS-START-COUNTER IS GREATER THAN WS-UPPER-BOUND
+               DISPLAY "FIZZBUZZ REJECT - START COUNTER FOR "
+                   WS-CURRENT-TAG " MUST BE NUMERIC, GREATER THAN "
+                   "ZERO, AND NOT GREATER THAN THE RANGE END"
+               MOVE "N" TO WS-VALID-SW
+           END-IF
+           IF WS-DIVISOR-1 IS NOT NUMERIC
+                   OR WS-DIVISOR-1 IS EQUAL TO ZERO
+               DISPLAY "FIZZBUZZ REJECT - DIVISOR-1 MUST BE "
+                   "NUMERIC AND GREATER THAN ZERO"
+               MOVE "N" TO WS-VALID-SW
+           END-IF
+           IF WS-DIVISOR-2 IS NOT NUMERIC
+                   OR WS-DIVISOR-2 IS EQUAL TO ZERO
+               DISPLAY "FIZZBUZZ REJECT - DIVISOR-2 MUST BE "
+                   "NUMERIC AND GREATER THAN ZERO"
+               MOVE "N" TO WS-VALID-SW
+           END-IF
+           GO TO 1050-EXIT.
+       1050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Append a START audit record to AUDITLOG so there is a
+      * compliance trail of when this transaction ran, over what
+      * range, and under whose operator/job id - without digging
+      * through old job logs. Called once per transaction (from
+      * 3300-RUN-ONE-TRANSACTION, after its parameters validate) so a
+      * TRANFILE batch gets one accurate START record per request
+      * instead of a single job-level record stamped with whichever
+      * range happened to be loaded first.
+      *----------------------------------------------------------------
+       1100-WRITE-AUDIT-START.
+           PERFORM 1150-OPEN-AUDIT-LOG THRU 1150-EXIT
+           MOVE SPACES TO AUD-START-RECORD
+           MOVE "START" TO AUD-REC-TYPE
+           MOVE WS-CURRENT-TAG TO AUD-TAG
+           MOVE WS-CURRENT-REQUESTER-ID TO AUD-REQUESTER-ID
+           ACCEPT AUD-START-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-START-TIME FROM TIME
+           MOVE WS-START-COUNTER TO AUD-START-COUNTER
+           MOVE WS-UPPER-BOUND TO AUD-UPPER-BOUND
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           WRITE AUD-START-RECORD
+           CLOSE AUDIT-LOG-FILE
+           GO TO 1100-EXIT.
+       1100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Open AUDITLOG for appending. The log is expected to persist
+      * across runs, so the first run of the day opens it fresh and
+      * every later run extends it.
+      *----------------------------------------------------------------
+       1150-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUD-FILE-STATUS IS NOT EQUAL TO "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           GO TO 1150-EXIT.
+       1150-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Look for a checkpoint left behind by a prior run of this job
+      * that did not finish its batch of transactions. CKPT-TRAN-SEQ
+      * marks the transaction 3300-RUN-ONE-TRANSACTION should resume
+      * work on next; CKPT-COUNTER is zero when that transaction had
+      * not yet started (the prior run abended cleanly on a
+      * transaction boundary) or the last Counter value completed
+      * within it otherwise. CKPT-TOTAL-* carries that in-flight
+      * transaction's partial totals so a resumed transaction's
+      * summary does not understate what was already processed before
+      * the abend. Every transaction whose sequence number is below
+      * CKPT-TRAN-SEQ is skipped outright - it finished before the
+      * abend and is already reflected on RPTFILE/RESULTKS/AUDITLOG.
+      * CKPT-GRAND-*/CKPT-FINAL-COUNTER carry the batch's running
+      * grand totals and last Counter reached as of the last
+      * checkpoint write, so WS-GRAND-TOTALS can be seeded with the
+      * work every already-finished transaction already did - without
+      * this, a restart that skips transactions completed before the
+      * abend would report only the totals of whatever this execution
+      * itself ran, silently dropping the rest from AUDITLOG's END
+      * record.
+      *----------------------------------------------------------------
+       1200-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS IS EQUAL TO "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-TRAN-SEQ IS GREATER THAN ZERO
+                           MOVE CKPT-TRAN-SEQ TO WS-CKPT-RESUME-SEQ
+                           MOVE CKPT-COUNTER TO WS-CKPT-RESUME-COUNTER
+                           MOVE CKPT-TOTAL-PROCESSED
+                               TO WS-CKPT-RESUME-PROCESSED
+                           MOVE CKPT-TOTAL-FIZZ TO WS-CKPT-RESUME-FIZZ
+                           MOVE CKPT-TOTAL-BUZZ TO WS-CKPT-RESUME-BUZZ
+                           MOVE CKPT-TOTAL-FIZZBUZZ
+                               TO WS-CKPT-RESUME-FIZZBUZZ
+                           MOVE CKPT-TOTAL-PLAIN TO WS-CKPT-RESUME-PLAIN
+                           MOVE CKPT-FINAL-COUNTER
+                               TO WS-CKPT-RESUME-FINAL-COUNTER
+                           MOVE CKPT-GRAND-PROCESSED
+                               TO WS-GRAND-PROCESSED
+                           MOVE CKPT-GRAND-FIZZ TO WS-GRAND-FIZZ
+                           MOVE CKPT-GRAND-BUZZ TO WS-GRAND-BUZZ
+                           MOVE CKPT-GRAND-FIZZBUZZ TO WS-GRAND-FIZZBUZZ
+                           MOVE CKPT-GRAND-PLAIN TO WS-GRAND-PLAIN
+                           SET WS-RESTARTING TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           GO TO 1200-EXIT.
+       1200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Open the report file the run's classified results are
+      * written to. A restarted run extends the prior run's report
+      * file rather than overwriting the detail lines already
+      * produced before the checkpoint. WS-RPT-FILE-STATUS is checked
+      * right after each OPEN, the same as every other file in this
+      * program, since RPTFILE is the one output no downstream
+      * reconciliation can do without - running a whole batch against
+      * a report file that never actually opened would waste the run
+      * and leave nothing on disk to show for it.
+      *----------------------------------------------------------------
+       2000-OPEN-FILES.
+           IF WS-RESTARTING
+               OPEN EXTEND REPORT-FILE
+               OPEN I-O RESULT-KSDS
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT RESULT-KSDS
+           END-IF
+           IF WS-RPT-FILE-STATUS IS NOT EQUAL TO "00"
+               GO TO 9990-ABORT-RUN
+           END-IF
+           GO TO 2000-EXIT.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Drive the whole batch. TRANFILE, when present, supplies one
+      * or more range requests (start, end, divisor pair, requester
+      * id) to run one after another against the same open RPTFILE/
+      * RESULTKS, each tagged in the output so the requester can pick
+      * its own lines back out. When TRANFILE is absent, the batch is
+      * a single implicit transaction built from the legacy CTLFILE
+      * parameters already loaded into WS-UPPER-BOUND/WS-DIVISOR-1/
+      * WS-DIVISOR-2, tagged DFLT01, so a job with no transaction
+      * file behaves exactly as it always has.
+      * TRANSACTION-FILE is opened earlier, by MAIN-PROCEDURE calling
+      * 3100-OPEN-TRANSACTIONS, so WS-TRAN-MODE is already known
+      * before the legacy parameter pre-check decides whether it
+      * still applies.
+      *----------------------------------------------------------------
+       3000-PROCESS-TRANSACTIONS.
+           PERFORM 3200-GET-NEXT-TRANSACTION THRU 3200-EXIT
+           PERFORM 3300-RUN-ONE-TRANSACTION THRU 3300-EXIT
+               UNTIL WS-TRAN-EOF
+           PERFORM 3900-CLOSE-TRANSACTIONS THRU 3900-EXIT
+           GO TO 3000-EXIT.
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * See whether a transaction file was supplied for this run.
+      *----------------------------------------------------------------
+       3100-OPEN-TRANSACTIONS.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRAN-FILE-STATUS IS EQUAL TO "00"
+               SET WS-TRAN-MODE TO TRUE
+           END-IF
+           GO TO 3100-EXIT.
+       3100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Load the next range request into the working-storage fields
+      * FizzBuzz and friends already run against. In transaction
+      * mode this comes from the next TRAN-RECORD; otherwise it is
+      * the single legacy transaction synthesized from the control
+      * record, surfaced exactly once. WS-DIVISOR-1/WS-DIVISOR-2 are
+      * reset to the run's default (WS-DFLT-DIVISOR-1/2, set once in
+      * 1000-GET-RUN-PARAMETERS from the CTLFILE override or the
+      * hardcoded 3/5) before a TRAN-RECORD's own divisors are applied
+      * - otherwise a zero/blank TRAN-DIVISOR meant to say "use the
+      * default" would instead silently carry forward whatever the
+      * previous transaction in the batch happened to use.
+      *----------------------------------------------------------------
+       3200-GET-NEXT-TRANSACTION.
+           IF WS-TRAN-MODE
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-TRAN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TRAN-SEQ
+                       MOVE TRAN-TAG TO WS-CURRENT-TAG
+                       MOVE TRAN-START TO WS-START-COUNTER
+                       MOVE TRAN-END TO WS-UPPER-BOUND
+                       MOVE TRAN-REQUESTER-ID TO WS-CURRENT-REQUESTER-ID
+                       MOVE WS-DFLT-DIVISOR-1 TO WS-DIVISOR-1
+                       MOVE WS-DFLT-DIVISOR-2 TO WS-DIVISOR-2
+                       IF TRAN-DIVISOR-1 IS GREATER THAN ZERO
+                           MOVE TRAN-DIVISOR-1 TO WS-DIVISOR-1
+                       END-IF
+                       IF TRAN-DIVISOR-2 IS GREATER THAN ZERO
+                           MOVE TRAN-DIVISOR-2 TO WS-DIVISOR-2
+                       END-IF
+               END-READ
+           ELSE
+               IF WS-TRAN-SEQ IS EQUAL TO ZERO
+                   ADD 1 TO WS-TRAN-SEQ
+                   MOVE "DFLT01" TO WS-CURRENT-TAG
+                   MOVE 1 TO WS-START-COUNTER
+                   MOVE WS-OPERATOR-ID TO WS-CURRENT-REQUESTER-ID
+               ELSE
+                   SET WS-TRAN-EOF TO TRUE
+               END-IF
+           END-IF
+           GO TO 3200-EXIT.
+       3200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Run the FizzBuzz loop for one transaction's range, skipping
+      * it outright if a checkpoint shows it already completed before
+      * a prior abend, and resuming mid-range (with that transaction's
+      * partial totals restored) if the checkpoint shows it was the
+      * one in flight. Writes that transaction's summary footer and
+      * rolls its totals into the job's grand totals before moving on
+      * to the next request. A transaction whose parameters fail
+      * 1050-VALIDATE-PARAMETERS is skipped and flagged on WS-REJECT-SW
+      * instead of touching Counter, so a bad request neither corrupts
+      * AUD-FINAL-COUNTER nor lets the batch report full success.
+      *
+      * 8000-WRITE-SUMMARY runs before 7200-CHECKPOINT-TRAN-DONE, so
+      * the two are not atomic - an abend in that narrow window
+      * leaves CKPTFILE still showing this transaction in flight,
+      * and a restart re-runs its tail and writes a second TOTALS
+      * row for the same tag on RPTFILE. This is deliberate: the
+      * alternative order (checkpoint-done first) would instead risk
+      * a restart skipping a transaction whose summary never actually
+      * got written, silently dropping a TOTALS row and
+      * undercounting the grand totals with nothing on RPTFILE or
+      * AUDITLOG to reveal it. A duplicate TOTALS row is at least
+      * visible and reconcilable; a missing one is not. Downstream
+      * reconciliation of RPTFILE should therefore key on the latest
+      * TOTALS row per tag rather than assuming one-per-tag, the same
+      * way 004/008 already call for dropping duplicate detail lines
+      * by Counter.
+      *----------------------------------------------------------------
+       3300-RUN-ONE-TRANSACTION.
+           PERFORM 1050-VALIDATE-PARAMETERS THRU 1050-EXIT
+           IF NOT WS-PARMS-VALID
+               DISPLAY "FIZZBUZZ REJECT - TRANSACTION "
+                   WS-CURRENT-TAG " SKIPPED"
+               SET WS-ANY-TRAN-REJECTED TO TRUE
+           ELSE
+               IF WS-RESTARTING
+                       AND WS-TRAN-SEQ IS LESS THAN WS-CKPT-RESUME-SEQ
+                   CONTINUE
+               ELSE
+                   MOVE WS-START-COUNTER TO Counter
+                   IF WS-RESTARTING
+                           AND WS-TRAN-SEQ = WS-CKPT-RESUME-SEQ
+                           AND WS-CKPT-RESUME-COUNTER > ZERO
+                       COMPUTE Counter = WS-CKPT-RESUME-COUNTER + 1
+                       MOVE WS-CKPT-RESUME-PROCESSED
+                           TO WS-TOTAL-PROCESSED
+                       MOVE WS-CKPT-RESUME-FIZZ TO WS-TOTAL-FIZZ
+                       MOVE WS-CKPT-RESUME-BUZZ TO WS-TOTAL-BUZZ
+                       MOVE WS-CKPT-RESUME-FIZZBUZZ TO WS-TOTAL-FIZZBUZZ
+                       MOVE WS-CKPT-RESUME-PLAIN TO WS-TOTAL-PLAIN
+                   END-IF
+                   MOVE "N" TO WS-RESTART-SW
+                   PERFORM 1100-WRITE-AUDIT-START THRU 1100-EXIT
+                   PERFORM FizzBuzz UNTIL Counter > WS-UPPER-BOUND
+                   PERFORM 5000-FLUSH-RPT-BUFFER THRU 5000-EXIT
+                   PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT
+                   PERFORM 7200-CHECKPOINT-TRAN-DONE THRU 7200-EXIT
+               END-IF
+           END-IF
+           PERFORM 3200-GET-NEXT-TRANSACTION THRU 3200-EXIT
+           GO TO 3300-EXIT.
+       3300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Close the transaction file if one was opened for this run.
+      *----------------------------------------------------------------
+       3900-CLOSE-TRANSACTIONS.
+           IF WS-TRAN-MODE
+               CLOSE TRANSACTION-FILE
+           END-IF
+           GO TO 3900-EXIT.
+       3900-EXIT.
+           EXIT.
        FizzBuzz.
-           COMPUTE Result = FUNCTION MOD(Counter, 15)
-           IF Result IS EQUAL TO 0
-               DISPLAY "FizzBuzz"
+           MOVE SPACES TO RPT-DETAIL-RECORD
+           MOVE WS-CURRENT-TAG TO RPT-TAG
+           COMPUTE Result = FUNCTION MOD(Counter, WS-DIVISOR-1)
+           COMPUTE Result2 = FUNCTION MOD(Counter, WS-DIVISOR-2)
+           IF Result IS EQUAL TO 0 AND Result2 IS EQUAL TO 0
+               MOVE "FB" TO RPT-CLASS-CODE
+               MOVE "FizzBuzz" TO RPT-TEXT-VALUE
+               ADD 1 TO WS-TOTAL-FIZZBUZZ
            ELSE
-               COMPUTE Result = FUNCTION MOD(Counter, 3)
                IF Result IS EQUAL TO 0
-                   DISPLAY "Fizz"
+                   MOVE "FZ" TO RPT-CLASS-CODE
+                   MOVE "Fizz" TO RPT-TEXT-VALUE
+                   ADD 1 TO WS-TOTAL-FIZZ
                ELSE
-                   COMPUTE Result = FUNCTION MOD(Counter, 5)
-                   IF Result IS EQUAL TO 0
-                       DISPLAY "Buzz"
+                   IF Result2 IS EQUAL TO 0
+                       MOVE "BZ" TO RPT-CLASS-CODE
+                       MOVE "Buzz" TO RPT-TEXT-VALUE
+                       ADD 1 TO WS-TOTAL-BUZZ
                    ELSE
-                       DISPLAY Counter
+                       MOVE "NB" TO RPT-CLASS-CODE
+                       MOVE Counter TO RPT-TEXT-VALUE
+                       ADD 1 TO WS-TOTAL-PLAIN
                    END-IF
                END-IF
            END-IF
+           MOVE Counter TO RPT-COUNTER
+           PERFORM 5050-BUFFER-DETAIL-LINE THRU 5050-EXIT
+           PERFORM 6000-WRITE-KSDS THRU 6000-EXIT
+           ADD 1 TO WS-TOTAL-PROCESSED
+           ADD 1 TO WS-CKPT-COUNT
+           IF WS-CKPT-COUNT IS GREATER THAN OR EQUAL TO WS-CKPT-INTERVAL
+               PERFORM 5000-FLUSH-RPT-BUFFER THRU 5000-EXIT
+               PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+               MOVE 0 TO WS-CKPT-COUNT
+           END-IF
            COMPUTE Counter = Counter + 1.
+      *----------------------------------------------------------------
+      * Hold the detail line just classified in WS-RPT-BUFFER instead
+      * of writing it to RPTFILE immediately - for a large range the
+      * cost of one physical WRITE per Counter value adds up fast.
+      * The buffer is flushed in one pass once it fills, and also
+      * ahead of every checkpoint, so a checkpointed Counter's line is
+      * never left stranded in working storage if the run abends.
+      *----------------------------------------------------------------
+       5050-BUFFER-DETAIL-LINE.
+           ADD 1 TO WS-RPT-BUF-COUNT
+           MOVE RPT-TAG TO WS-RPT-BUF-TAG(WS-RPT-BUF-COUNT)
+           MOVE RPT-COUNTER TO WS-RPT-BUF-COUNTER(WS-RPT-BUF-COUNT)
+           MOVE RPT-CLASS-CODE TO WS-RPT-BUF-CLASS(WS-RPT-BUF-COUNT)
+           MOVE RPT-TEXT-VALUE TO WS-RPT-BUF-TEXT(WS-RPT-BUF-COUNT)
+           IF WS-RPT-BUF-COUNT >= WS-RPT-BUF-MAX
+               PERFORM 5000-FLUSH-RPT-BUFFER THRU 5000-EXIT
+           END-IF
+           GO TO 5050-EXIT.
+       5050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Write every buffered detail line to RPTFILE in one pass and
+      * empty the buffer. Called when the buffer fills, ahead of each
+      * checkpoint, and once more at the end of each transaction so
+      * nothing buffered is left unwritten when its summary is cut.
+      *----------------------------------------------------------------
+       5000-FLUSH-RPT-BUFFER.
+           PERFORM 5100-WRITE-ONE-BUFFERED-LINE THRU 5100-EXIT
+               VARYING WS-RPT-BUF-IDX FROM 1 BY 1
+               UNTIL WS-RPT-BUF-IDX > WS-RPT-BUF-COUNT
+           MOVE 0 TO WS-RPT-BUF-COUNT
+           GO TO 5000-EXIT.
+       5000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Write one buffered entry to RPTFILE. WS-RPT-FILE-STATUS is
+      * checked after the WRITE the same as RESULTKS is after its own
+      * WRITE in 6000-WRITE-KSDS - a failure here (disk full, I/O
+      * error) means the batch's output can no longer be trusted, so
+      * the run aborts outright rather than continuing to classify
+      * Counter values nothing is recording.
+      *----------------------------------------------------------------
+       5100-WRITE-ONE-BUFFERED-LINE.
+           MOVE SPACES TO RPT-DETAIL-RECORD
+           MOVE WS-RPT-BUF-TAG(WS-RPT-BUF-IDX) TO RPT-TAG
+           MOVE WS-RPT-BUF-COUNTER(WS-RPT-BUF-IDX) TO RPT-COUNTER
+           MOVE WS-RPT-BUF-CLASS(WS-RPT-BUF-IDX) TO RPT-CLASS-CODE
+           MOVE WS-RPT-BUF-TEXT(WS-RPT-BUF-IDX) TO RPT-TEXT-VALUE
+           WRITE RPT-DETAIL-RECORD
+           IF WS-RPT-FILE-STATUS IS NOT EQUAL TO "00"
+               GO TO 9990-ABORT-RUN
+           END-IF
+           GO TO 5100-EXIT.
+       5100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Maintain the RESULTKS KSDS so an ad hoc inquiry can look up
+      * the classification for one Counter value with a direct random
+      * read instead of resequencing RPTFILE. A restarted run can
+      * revisit keys already on the KSDS from before the abend, so a
+      * duplicate-key WRITE falls back to REWRITE of that key.
+      *----------------------------------------------------------------
+       6000-WRITE-KSDS.
+           MOVE SPACES TO KS-RECORD
+           MOVE WS-CURRENT-TAG TO KS-TAG
+           MOVE Counter TO KS-COUNTER
+           MOVE RPT-CLASS-CODE TO KS-CLASS-CODE
+           MOVE RPT-TEXT-VALUE TO KS-TEXT-VALUE
+           MOVE Result TO KS-RESULT
+           WRITE KS-RECORD
+           IF WS-KS-FILE-STATUS IS EQUAL TO "22"
+               REWRITE KS-RECORD
+           END-IF
+           GO TO 6000-EXIT.
+       6000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Rewrite the checkpoint record with the Counter value just
+      * completed, along with the current transaction's running
+      * totals so far, so a restart that resumes mid-transaction can
+      * restore them instead of starting the summary at zero.
+      * CKPT-GRAND-*/CKPT-FINAL-COUNTER also go out with every
+      * checkpoint - at this point in the run they still hold the
+      * totals/Counter of every transaction completed before this one
+      * (WS-GRAND-TOTALS is not rolled forward for the in-flight
+      * transaction until its own 8000-WRITE-SUMMARY runs), which is
+      * exactly the baseline a restart resuming this transaction
+      * should seed WS-GRAND-TOTALS from. Re-opening OUTPUT each time
+      * replaces the prior checkpoint rather than appending to it.
+      *----------------------------------------------------------------
+       7000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-RECORD
+           MOVE WS-CURRENT-TAG TO CKPT-TAG
+           MOVE WS-TRAN-SEQ TO CKPT-TRAN-SEQ
+           MOVE Counter TO CKPT-COUNTER
+           MOVE WS-TOTAL-PROCESSED TO CKPT-TOTAL-PROCESSED
+           MOVE WS-TOTAL-FIZZ TO CKPT-TOTAL-FIZZ
+           MOVE WS-TOTAL-BUZZ TO CKPT-TOTAL-BUZZ
+           MOVE WS-TOTAL-FIZZBUZZ TO CKPT-TOTAL-FIZZBUZZ
+           MOVE WS-TOTAL-PLAIN TO CKPT-TOTAL-PLAIN
+           MOVE WS-GRAND-PROCESSED TO CKPT-GRAND-PROCESSED
+           MOVE WS-GRAND-FIZZ TO CKPT-GRAND-FIZZ
+           MOVE WS-GRAND-BUZZ TO CKPT-GRAND-BUZZ
+           MOVE WS-GRAND-FIZZBUZZ TO CKPT-GRAND-FIZZBUZZ
+           MOVE WS-GRAND-PLAIN TO CKPT-GRAND-PLAIN
+           MOVE Counter TO CKPT-FINAL-COUNTER
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+           GO TO 7000-EXIT.
+       7000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Advance the checkpoint to a transaction boundary once a
+      * transaction's range, summary footer, and grand-total roll-up
+      * are all complete. Sequence numbers up through WS-TRAN-SEQ are
+      * now fully done, so the resume point moves to the start of the
+      * next transaction (Counter zero means "not yet begun") rather
+      * than leaving the just-finished transaction's own checkpoint in
+      * place - without this, a restart landing after this transaction
+      * finished but before the next one's first checkpoint would
+      * otherwise re-run the tail of the finished one and double its
+      * summary footer. CKPT-GRAND-*/CKPT-FINAL-COUNTER are carried
+      * forward from WS-GRAND-TOTALS/Counter - by this point
+      * 8000-WRITE-SUMMARY has already rolled this transaction's own
+      * totals in, so they reflect every transaction through this one,
+      * letting a restart that skips straight past it still report
+      * its contribution on AUDITLOG's END record.
+      *----------------------------------------------------------------
+       7200-CHECKPOINT-TRAN-DONE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-RECORD
+           MOVE WS-CURRENT-TAG TO CKPT-TAG
+           COMPUTE CKPT-TRAN-SEQ = WS-TRAN-SEQ + 1
+           MOVE 0 TO CKPT-COUNTER
+           MOVE 0 TO CKPT-TOTAL-PROCESSED
+           MOVE 0 TO CKPT-TOTAL-FIZZ
+           MOVE 0 TO CKPT-TOTAL-BUZZ
+           MOVE 0 TO CKPT-TOTAL-FIZZBUZZ
+           MOVE 0 TO CKPT-TOTAL-PLAIN
+           MOVE WS-GRAND-PROCESSED TO CKPT-GRAND-PROCESSED
+           MOVE WS-GRAND-FIZZ TO CKPT-GRAND-FIZZ
+           MOVE WS-GRAND-BUZZ TO CKPT-GRAND-BUZZ
+           MOVE WS-GRAND-FIZZBUZZ TO CKPT-GRAND-FIZZBUZZ
+           MOVE WS-GRAND-PLAIN TO CKPT-GRAND-PLAIN
+           MOVE WS-UPPER-BOUND TO CKPT-FINAL-COUNTER
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+           GO TO 7200-EXIT.
+       7200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * A normal end of run clears the checkpoint so the next
+      * execution of this job starts a fresh range at Counter 1
+      * instead of finding a stale checkpoint behind it.
+      *----------------------------------------------------------------
+       7500-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           GO TO 7500-EXIT.
+       7500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Write the control-total summary record for the transaction
+      * just completed, so each request's output can be reconciled
+      * on its own. Its totals are then rolled into the job's grand
+      * totals (for the AUDITLOG end record) and the per-transaction
+      * counters are reset so the next request starts clean.
+      *----------------------------------------------------------------
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-SUMMARY-RECORD
+           MOVE "TOTALS" TO RPT-SUM-TAG
+           MOVE WS-CURRENT-TAG TO RPT-SUM-REQ-TAG
+           MOVE WS-CURRENT-REQUESTER-ID TO RPT-SUM-REQUESTER-ID
+           MOVE WS-TOTAL-PROCESSED TO RPT-SUM-PROCESSED
+           MOVE WS-TOTAL-FIZZ TO RPT-SUM-FIZZ
+           MOVE WS-TOTAL-BUZZ TO RPT-SUM-BUZZ
+           MOVE WS-TOTAL-FIZZBUZZ TO RPT-SUM-FIZZBUZZ
+           MOVE WS-TOTAL-PLAIN TO RPT-SUM-PLAIN
+           WRITE RPT-SUMMARY-RECORD
+           IF WS-RPT-FILE-STATUS IS NOT EQUAL TO "00"
+               GO TO 9990-ABORT-RUN
+           END-IF
+           ADD WS-TOTAL-PROCESSED TO WS-GRAND-PROCESSED
+           ADD WS-TOTAL-FIZZ TO WS-GRAND-FIZZ
+           ADD WS-TOTAL-BUZZ TO WS-GRAND-BUZZ
+           ADD WS-TOTAL-FIZZBUZZ TO WS-GRAND-FIZZBUZZ
+           ADD WS-TOTAL-PLAIN TO WS-GRAND-PLAIN
+           MOVE 0 TO WS-TOTAL-PROCESSED
+           MOVE 0 TO WS-TOTAL-FIZZ
+           MOVE 0 TO WS-TOTAL-BUZZ
+           MOVE 0 TO WS-TOTAL-FIZZBUZZ
+           MOVE 0 TO WS-TOTAL-PLAIN
+           GO TO 8000-EXIT.
+       8000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Append an END audit record to AUDITLOG recording when this
+      * run finished, the final Counter reached, the run's control
+      * totals, and whether any transaction in the batch was rejected
+      * by 1050-VALIDATE-PARAMETERS, completing the compliance trail
+      * for this execution. AUD-FINAL-COUNTER reflects the last
+      * transaction actually run - Counter is only ever moved for a
+      * transaction that validated, so a rejected final transaction
+      * cannot leave a stale or garbage value here. It is taken as
+      * the greater of Counter - 1 and WS-CKPT-RESUME-FINAL-COUNTER
+      * (the prior run's last Counter, restored in 1200-CHECK-RESTART)
+      * so a restart that skips every remaining transaction because
+      * the whole batch already finished before the abend still
+      * reports that batch's true final Counter instead of zero.
+      * WS-GRAND-TOTALS needs no similar MAX treatment here - it is
+      * already seeded from the checkpoint's running totals in
+      * 1200-CHECK-RESTART and only grows from there.
+      *----------------------------------------------------------------
+       9500-WRITE-AUDIT-END.
+           PERFORM 1150-OPEN-AUDIT-LOG THRU 1150-EXIT
+           MOVE SPACES TO AUD-END-RECORD
+           MOVE "END" TO AUD-REC-TYPE2
+           ACCEPT AUD-END-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-END-TIME FROM TIME
+           COMPUTE AUD-FINAL-COUNTER =
+               FUNCTION MAX(Counter - 1, WS-CKPT-RESUME-FINAL-COUNTER)
+           MOVE WS-GRAND-PROCESSED TO AUD-TOT-PROCESSED
+           MOVE WS-GRAND-FIZZ TO AUD-TOT-FIZZ
+           MOVE WS-GRAND-BUZZ TO AUD-TOT-BUZZ
+           MOVE WS-GRAND-FIZZBUZZ TO AUD-TOT-FIZZBUZZ
+           MOVE WS-GRAND-PLAIN TO AUD-TOT-PLAIN
+           MOVE WS-REJECT-SW TO AUD-REJECT-FLAG
+           WRITE AUD-END-RECORD
+           CLOSE AUDIT-LOG-FILE
+           GO TO 9500-EXIT.
+       9500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Close out every file opened for this run.
+      *----------------------------------------------------------------
+       9000-CLOSE-FILES.
+           PERFORM 5000-FLUSH-RPT-BUFFER THRU 5000-EXIT
+           CLOSE REPORT-FILE
+           CLOSE RESULT-KSDS
+           GO TO 9000-EXIT.
+       9000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      * Reached only when 1050-VALIDATE-PARAMETERS rejects the run
+      * before any transaction is opened (bad legacy CTLFILE, no
+      * TRANFILE present). No report/result file has been opened yet,
+      * but a run that never gets off the ground is exactly the kind
+      * of execution the AUDITLOG compliance trail from 006 exists
+      * for, so an END-style record is still written here - with
+      * every total zero and the reject flag set - before posting the
+      * non-zero RETURN-CODE and ending the step.
+      *----------------------------------------------------------------
+       9999-REJECT-RUN.
+           PERFORM 1150-OPEN-AUDIT-LOG THRU 1150-EXIT
+           MOVE SPACES TO AUD-END-RECORD
+           MOVE "END" TO AUD-REC-TYPE2
+           ACCEPT AUD-END-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-END-TIME FROM TIME
+           MOVE 0 TO AUD-FINAL-COUNTER
+           MOVE 0 TO AUD-TOT-PROCESSED
+           MOVE 0 TO AUD-TOT-FIZZ
+           MOVE 0 TO AUD-TOT-BUZZ
+           MOVE 0 TO AUD-TOT-FIZZBUZZ
+           MOVE 0 TO AUD-TOT-PLAIN
+           SET AUD-SOME-TRAN-REJECTED TO TRUE
+           WRITE AUD-END-RECORD
+           CLOSE AUDIT-LOG-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+      *----------------------------------------------------------------
+      * Reached when RPTFILE itself fails to open or a WRITE against
+      * it comes back with a bad file status (disk full, I/O error).
+      * RPTFILE is the one output every other record in this job
+      * (detail lines, summary footers, the KSDS mirror) exists to
+      * support, so there is no useful way to keep the batch going
+      * once it can no longer be trusted - close out what is open and
+      * end the step. An END audit record is still written, carrying
+      * whatever grand totals had already been rolled up from
+      * transactions that finished before the failure, so AUDITLOG
+      * shows the run was cut short rather than silently vanishing.
+      *----------------------------------------------------------------
+       9990-ABORT-RUN.
+           DISPLAY "FIZZBUZZ ABORT - REPORT FILE I/O ERROR STATUS "
+               WS-RPT-FILE-STATUS
+           CLOSE REPORT-FILE
+           CLOSE RESULT-KSDS
+           PERFORM 1150-OPEN-AUDIT-LOG THRU 1150-EXIT
+           MOVE SPACES TO AUD-END-RECORD
+           MOVE "END" TO AUD-REC-TYPE2
+           ACCEPT AUD-END-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-END-TIME FROM TIME
+           COMPUTE AUD-FINAL-COUNTER =
+               FUNCTION MAX(Counter - 1, WS-CKPT-RESUME-FINAL-COUNTER)
+           MOVE WS-GRAND-PROCESSED TO AUD-TOT-PROCESSED
+           MOVE WS-GRAND-FIZZ TO AUD-TOT-FIZZ
+           MOVE WS-GRAND-BUZZ TO AUD-TOT-BUZZ
+           MOVE WS-GRAND-FIZZBUZZ TO AUD-TOT-FIZZBUZZ
+           MOVE WS-GRAND-PLAIN TO AUD-TOT-PLAIN
+           SET AUD-SOME-TRAN-REJECTED TO TRUE
+           WRITE AUD-END-RECORD
+           CLOSE AUDIT-LOG-FILE
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
        END PROGRAM FIZZBUZZ.
